@@ -11,32 +11,73 @@
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'DA-S-INPUT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-FILE ASSIGN TO 'DA-S-SORTD'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO 'SORTWK1'.
            SELECT PRNT-FILE ASSIGN TO 'UR-S-PRNT'.
+           SELECT EXCEPT-FILE ASSIGN TO 'UR-S-EXCPT'.
+           SELECT AGING-FILE ASSIGN TO 'UR-S-AGING'.
+           SELECT AR-FILE ASSIGN TO 'UR-S-AREXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REFUND-FILE ASSIGN TO 'UR-S-REFND'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHKPT-FILE ASSIGN TO 'UR-S-CHKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
            BLOCK CONTAINS 0 RECORDS
                LABEL RECORDS ARE STANDARD.
-       01  INPUT-REC PIC X(80).
+       01  INPUT-REC PIC X(224).
+       01  INPUT-REC-HDR.
+           03 FILLER PIC X(54).
+           03 IH-NUMPAY PIC 9(2).
+           03 FILLER PIC X(168).
+       FD  SORTED-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  SORTED-REC PIC X(224).
+       01  SORTED-REC-HDR.
+           03 FILLER PIC X(54).
+           03 SH-NUMPAY PIC 9(2).
+           03 FILLER PIC X(168).
+       SD  SORT-WORK.
+       01  SORT-REC.
+           03 S-STUDENT-ID PIC X(6).
+           03 S-NAME PIC X(20).
+           03 S-MAJOR PIC X(4).
+           03 S-REST PIC X(194).
        FD  PRNT-FILE
                LABEL RECORDS ARE OMITTED.
-       01  PRNT-REC PIC X(110).
+       01  PRNT-REC PIC X(111).
+       FD  EXCEPT-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  EXCEPT-REC PIC X(80).
+       FD  AGING-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  AGING-REC PIC X(80).
+       FD  AR-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  AR-REC PIC X(50).
+       FD  REFUND-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  REFUND-REC PIC X(40).
+       FD  CHKPT-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  CHKPT-REC PIC X(90).
        WORKING-STORAGE SECTION.
        01  INPUT-DATA.
-           03 I-NAME PIC X(20).
-           03 I-MAJOR PIC X(4).
-           03 I-YEAR PIC X(4).
-           03 I-LOAN.
-               05 I-LOANWHOLE PIC 9(5).
-               05 I-LOANDECIMAL PIC P9(2).
-           03 I-PAID OCCURS 4 TIMES.
-               08 I-PAIDWHOLE PIC 9(4).
-               08 I-PAIDDECIMAL PIC P9(2).
+           COPY LOANREC.
        01  DATA-FORMATER.
            03 D-LOAN  PIC 9(5)V9(2).
-           03 D-PAIDARRAY OCCURS 4 TIMES.
+           03 D-PAIDARRAY OCCURS 1 TO 12 TIMES
+                   DEPENDING ON I-NUMPAY.
                08 D-PAID PIC 9(4)V9(2).
            03 D-TOTPAID PIC 9(5)V9(2).
+           03 D-INTEREST PIC 9(5)V9(2).
            03 D-BALANCE PIC S9(5)V9(2).
        01  PRNT-DATA1.
            03 L-NAME PIC X(20).
@@ -53,13 +94,19 @@
            03 FILLER PIC X(11) VALUE 'TOTAL PAID '.
            03 L-TOTPAID PIC $$$,$$9.99.
            03 FILLER PIC X(2) VALUE SPACES.
-           03 FILLER PIC X(17) VALUE 'BALANCE '.
+           03 FILLER PIC X(10) VALUE 'INTEREST '.
+           03 L-INTEREST PIC $$$,$$9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(9) VALUE 'BALANCE '.
            03 L-BALANCE PIC $$$,$$9.99.
        01  PRNT-FOOTER2.
            03 FILLER PIC X(36) VALUE SPACES.
            03 FILLER PIC X(11) VALUE 'TOTAL PAID '.
            03 L-TOTPAID2 PIC $$$,$$9.99.
            03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE 'INTEREST '.
+           03 L-INTEREST2 PIC $$$,$$9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
            03 FILLER PIC X(17) VALUE 'OVERPAID BALANCE '.
            03 L-BALANCE2.
                05 L-BALANCE2NUM PIC $$$,$$9.99.
@@ -70,21 +117,332 @@
            03 FILLER PIC X(10) VALUES 'YEAR'.
            03 FILLER PIC X(10) VALUES 'LOAN'.
            03 FILLER PIC X(10) VALUES 'PAID'.
+       01  PRNT-SUMM-HEAD.
+           03 FILLER PIC X(36) VALUE SPACES.
+           03 FILLER PIC X(23) VALUE 'END OF RUN GRAND TOTALS'.
+       01  PRNT-SUMM-COUNT.
+           03 FILLER PIC X(20) VALUE 'STUDENTS PROCESSED '.
+           03 L-STUCOUNT PIC ZZZ9.
+       01  PRNT-SUMM-LOAN.
+           03 FILLER PIC X(20) VALUE 'TOTAL LOANED       '.
+           03 L-GTLOAN PIC $$$,$$9.99.
+       01  PRNT-SUMM-PAID.
+           03 FILLER PIC X(20) VALUE 'TOTAL PAID         '.
+           03 L-GTPAID PIC $$$,$$9.99.
+       01  PRNT-SUMM-BAL.
+           03 FILLER PIC X(20) VALUE 'NET BALANCE        '.
+           03 L-GTBALANCE PIC $$$,$$9.99.
+       01  PRNT-SUMM-OVBAL.
+           03 FILLER PIC X(20) VALUE 'NET OVERPAID       '.
+           03 L-GTOVBALANCE PIC $$$,$$9.99.
+       01  PRNT-MAJ-HEAD.
+           03 FILLER PIC X(6) VALUE SPACES.
+           03 FILLER PIC X(20) VALUE 'MAJOR SUBTOTAL FOR  '.
+           03 L-SUBMAJOR PIC X(4).
+       01  PRNT-MAJ-LOAN.
+           03 FILLER PIC X(36) VALUE SPACES.
+           03 FILLER PIC X(13) VALUE 'TOTAL LOANED '.
+           03 L-MJLOAN PIC $$$,$$9.99.
+       01  PRNT-MAJ-FOOTER1.
+           03 FILLER PIC X(36) VALUE SPACES.
+           03 FILLER PIC X(11) VALUE 'TOTAL PAID '.
+           03 L-MJTOTPAID PIC $$$,$$9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(17) VALUE 'BALANCE '.
+           03 L-MJBALANCE PIC $$$,$$9.99.
+       01  PRNT-MAJ-FOOTER2.
+           03 FILLER PIC X(36) VALUE SPACES.
+           03 FILLER PIC X(11) VALUE 'TOTAL PAID '.
+           03 L-MJTOTPAID2 PIC $$$,$$9.99.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(17) VALUE 'OVERPAID BALANCE '.
+           03 L-MJBALANCE2.
+               05 L-MJBALANCE2NUM PIC $$$,$$9.99.
+               05 L-MJBALANCE2END PIC X(3) VALUE '-**'.
+       01  EXCEPT-HEADING.
+           03 FILLER PIC X(48) VALUE
+               'EXCEPTION REPORT - INVALID DA-S-INPUT RECORDS'.
+       01  EXCEPT-DATA.
+           03 EX-NAME PIC X(20).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 EX-REASON PIC X(40).
+           03 FILLER PIC X(18) VALUE SPACES.
+       01  AR-DATA.
+           03 AR-NAME PIC X(20).
+           03 AR-LOAN PIC 9(7)V9(2).
+           03 AR-PAID PIC 9(7)V9(2).
+           03 AR-BALANCE PIC S9(7)V9(2)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           03 FILLER PIC X(2) VALUE SPACES.
+       01  REFUND-DATA.
+           03 RF-NAME PIC X(20).
+           03 RF-AMOUNT PIC 9(7)V9(2).
+           03 FILLER PIC X(11) VALUE SPACES.
+       01  CHKPT-DATA.
+           03 CK-NAME PIC X(20).
+           03 CK-COUNT PIC 9(6).
+           03 CK-LOAN PIC 9(7)V9(2).
+           03 CK-PAID PIC 9(7)V9(2).
+           03 CK-BALANCE PIC S9(7)V9(2)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           03 CK-MAJOR PIC X(4).
+           03 CK-MJLOAN PIC 9(7)V9(2).
+           03 CK-MJPAID PIC 9(7)V9(2).
+           03 CK-MJBALANCE PIC S9(7)V9(2)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           03 FILLER PIC X(4) VALUE SPACES.
+       01  AGING-HEADING.
+           03 FILLER PIC X(40) VALUE
+               'DELINQUENT INSTALLMENT AGING REPORT'.
+       01  AGING-COLHEAD.
+           03 FILLER PIC X(20) VALUE 'NAME'.
+           03 FILLER PIC X(6) VALUE 'INST'.
+           03 FILLER PIC X(4) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE 'DUE DATE'.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(22) VALUE 'AGING BUCKET'.
+       01  AGING-DATA.
+           03 AG-NAME PIC X(20).
+           03 AG-INSTNUM PIC Z9.
+           03 FILLER PIC X(8) VALUE SPACES.
+           03 AG-DUEDATE PIC 9(8).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 AG-BUCKET PIC X(22).
+           03 FILLER PIC X(16) VALUE SPACES.
+       01  AGING-CALC.
+           03 AG-TODAY-INT PIC 9(7).
+           03 AG-DUE-INT PIC 9(7).
+           03 AG-DAYS PIC S9(6).
+       01  CHKPT-CONTROLS.
+           03 CHKPT-INTERVAL PIC 9(4) VALUE 25.
+           03 RESTART-COUNT PIC 9(6) VALUE 0.
+           03 RESTART-LOAN PIC 9(7)V9(2) VALUE 0.
+           03 RESTART-PAID PIC 9(7)V9(2) VALUE 0.
+           03 RESTART-BALANCE PIC S9(7)V9(2) VALUE 0.
+           03 RESTART-MAJOR PIC X(4) VALUE SPACES.
+           03 RESTART-MJLOAN PIC 9(7)V9(2) VALUE 0.
+           03 RESTART-MJPAID PIC 9(7)V9(2) VALUE 0.
+           03 RESTART-MJBALANCE PIC S9(7)V9(2) VALUE 0.
+           03 CHKPT-STATUS PIC X(2).
+           03 EOF-CK PIC 9 VALUE 0.
+           03 CKPT-QUOT PIC 9(6).
+           03 CKPT-REM PIC 9(4).
        01  MISC.
            03 EOF-I PIC 9 VALUE 0.
+           03 EOF-V PIC 9 VALUE 0.
            03 SUB PIC 99.
            03 PGCOUNT PIC 99 VALUE 1.
+           03 PREV-MAJOR PIC X(4) VALUE SPACES.
+           03 EX-PAYNUM-ED PIC 99.
+           03 CURRENT-DATE PIC 9(8).
+       01  GRAND-TOTALS.
+           03 GT-STUCOUNT PIC 9(4) VALUE 0.
+           03 GT-LOAN PIC 9(7)V9(2) VALUE 0.
+           03 GT-PAID PIC 9(7)V9(2) VALUE 0.
+           03 GT-BALANCE PIC S9(7)V9(2) VALUE 0.
+       01  MAJOR-TOTALS.
+           03 MJ-LOAN PIC 9(7)V9(2) VALUE 0.
+           03 MJ-PAID PIC 9(7)V9(2) VALUE 0.
+           03 MJ-BALANCE PIC S9(7)V9(2) VALUE 0.
+       01  INTEREST-CALC.
+           03 IC-TODAY-INT PIC 9(7).
+           03 IC-LOANDATE-INT PIC 9(7).
+           03 IC-DAYS PIC S9(6).
        PROCEDURE DIVISION.
        000-MAINLINE.
-           OPEN INPUT INPUT-FILE
-               OUTPUT PRNT-FILE
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
+           PERFORM 1100-VALIDATE-INPUT.
+           PERFORM 1050-CHECK-RESTART.
+           SORT SORT-WORK ON ASCENDING KEY S-MAJOR
+               USING INPUT-FILE
+               GIVING SORTED-FILE.
+           OPEN INPUT SORTED-FILE.
+           PERFORM 1065-OPEN-OUTPUTS.
+           PERFORM 1060-OPEN-CHKPT.
+           IF RESTART-COUNT > 0 THEN
+               PERFORM 1075-SKIP-ONE
+                   RESTART-COUNT TIMES
+           END-IF.
            PERFORM 2000-READ-INPUT.
            PERFORM 1400-PRINT-HEAD.
            PERFORM 1500-LOOP
                UNTIL EOF-I = 1;
-           CLOSE INPUT-FILE
-               PRNT-FILE.
+           IF PREV-MAJOR NOT = SPACES THEN
+               PERFORM 1750-PRINT-MAJOR-SUBTOTAL
+           END-IF.
+           PERFORM 1800-PRINT-SUMMARY.
+           CLOSE SORTED-FILE
+               PRNT-FILE
+               AR-FILE
+               REFUND-FILE
+               AGING-FILE.
+           PERFORM 1795-CLEAR-CHECKPOINT.
            STOP RUN.
+       1050-CHECK-RESTART.
+           OPEN INPUT CHKPT-FILE.
+           IF CHKPT-STATUS = '00' THEN
+               PERFORM 1055-READ-LAST-CHKPT
+               PERFORM 1055-READ-LAST-CHKPT
+                   UNTIL EOF-CK = 1
+               CLOSE CHKPT-FILE
+               IF RESTART-COUNT > 0 THEN
+                   MOVE RESTART-COUNT TO GT-STUCOUNT
+                   MOVE RESTART-LOAN TO GT-LOAN
+                   MOVE RESTART-PAID TO GT-PAID
+                   MOVE RESTART-BALANCE TO GT-BALANCE
+                   MOVE RESTART-MAJOR TO PREV-MAJOR
+                   MOVE RESTART-MJLOAN TO MJ-LOAN
+                   MOVE RESTART-MJPAID TO MJ-PAID
+                   MOVE RESTART-MJBALANCE TO MJ-BALANCE
+               END-IF
+           END-IF.
+       1055-READ-LAST-CHKPT.
+           READ CHKPT-FILE INTO CHKPT-DATA
+               AT END MOVE 1 TO EOF-CK
+               NOT AT END
+                   MOVE CK-COUNT TO RESTART-COUNT
+                   MOVE CK-LOAN TO RESTART-LOAN
+                   MOVE CK-PAID TO RESTART-PAID
+                   MOVE CK-BALANCE TO RESTART-BALANCE
+                   MOVE CK-MAJOR TO RESTART-MAJOR
+                   MOVE CK-MJLOAN TO RESTART-MJLOAN
+                   MOVE CK-MJPAID TO RESTART-MJPAID
+                   MOVE CK-MJBALANCE TO RESTART-MJBALANCE
+           END-READ.
+       1060-OPEN-CHKPT.
+           IF RESTART-COUNT > 0 THEN
+               OPEN EXTEND CHKPT-FILE
+           ELSE
+               OPEN OUTPUT CHKPT-FILE
+           END-IF.
+       1795-CLEAR-CHECKPOINT.
+           CLOSE CHKPT-FILE.
+           OPEN OUTPUT CHKPT-FILE.
+           CLOSE CHKPT-FILE.
+       1065-OPEN-OUTPUTS.
+           IF RESTART-COUNT > 0 THEN
+               OPEN EXTEND PRNT-FILE
+               OPEN EXTEND AR-FILE
+               OPEN EXTEND REFUND-FILE
+               OPEN EXTEND AGING-FILE
+           ELSE
+               OPEN OUTPUT PRNT-FILE
+               OPEN OUTPUT AR-FILE
+               OPEN OUTPUT REFUND-FILE
+               OPEN OUTPUT AGING-FILE
+               WRITE AGING-REC FROM AGING-HEADING
+                   AFTER ADVANCING PAGE
+               WRITE AGING-REC FROM AGING-COLHEAD
+                   AFTER ADVANCING 2 LINES
+           END-IF.
+       1075-SKIP-ONE.
+           READ SORTED-FILE
+               AT END MOVE 1 TO EOF-I
+           END-READ.
+           IF EOF-I NOT = 1 THEN
+               MOVE SH-NUMPAY TO I-NUMPAY
+               MOVE SORTED-REC TO INPUT-DATA
+           END-IF.
+       1100-VALIDATE-INPUT.
+           OPEN INPUT INPUT-FILE
+               OUTPUT EXCEPT-FILE.
+           WRITE EXCEPT-REC FROM EXCEPT-HEADING.
+           MOVE SPACES TO EXCEPT-REC.
+           WRITE EXCEPT-REC.
+           PERFORM 1120-READ-VALIDATE.
+           PERFORM 1150-VALIDATE-LOOP
+               UNTIL EOF-V = 1.
+           CLOSE INPUT-FILE
+               EXCEPT-FILE.
+       1120-READ-VALIDATE.
+           READ INPUT-FILE
+               AT END MOVE 1 TO EOF-V
+           END-READ.
+           IF EOF-V NOT = 1 THEN
+               MOVE IH-NUMPAY TO I-NUMPAY
+               MOVE INPUT-REC TO INPUT-DATA
+           END-IF.
+       1150-VALIDATE-LOOP.
+           PERFORM 1160-CHECK-RECORD.
+           PERFORM 1120-READ-VALIDATE.
+       1160-CHECK-RECORD.
+           IF I-LOANWHOLE NOT NUMERIC THEN
+               MOVE 'INVALID LOAN AMOUNT (NON-NUMERIC)' TO EX-REASON
+               PERFORM 1170-WRITE-EXCEPTION
+           ELSE
+               IF I-LOANWHOLE = 0 THEN
+                   MOVE 'LOAN AMOUNT OUT OF RANGE (ZERO)' TO EX-REASON
+                   PERFORM 1170-WRITE-EXCEPTION
+               END-IF
+           END-IF.
+           IF I-YEAR = SPACES THEN
+               MOVE 'MISSING YEAR/CLASS CODE' TO EX-REASON
+               PERFORM 1170-WRITE-EXCEPTION
+           END-IF.
+           IF I-INTRATE NOT NUMERIC THEN
+               MOVE 'INVALID INTEREST RATE (NON-NUMERIC)' TO EX-REASON
+               PERFORM 1170-WRITE-EXCEPTION
+           END-IF.
+           IF I-LOANDATE NOT NUMERIC THEN
+               MOVE 'INVALID LOAN DATE (NON-NUMERIC)' TO EX-REASON
+               PERFORM 1170-WRITE-EXCEPTION
+           ELSE
+               IF I-LOANDATE NOT = 0 THEN
+                   IF FUNCTION TEST-DATE-YYYYMMDD(I-LOANDATE) NOT = 0
+                           THEN
+                       MOVE 'INVALID LOAN DATE (BAD DATE)'
+                           TO EX-REASON
+                       PERFORM 1170-WRITE-EXCEPTION
+                   END-IF
+               END-IF
+           END-IF.
+           IF I-NUMPAY NOT NUMERIC THEN
+               MOVE 'INVALID PAYMENT COUNT (NON-NUMERIC)' TO EX-REASON
+               PERFORM 1170-WRITE-EXCEPTION
+           ELSE
+               IF I-NUMPAY < 1 OR I-NUMPAY > 12 THEN
+                   MOVE 'PAYMENT COUNT OUT OF RANGE (1-12)'
+                       TO EX-REASON
+                   PERFORM 1170-WRITE-EXCEPTION
+               ELSE
+                   PERFORM VARYING SUB FROM 1 BY 1
+                       UNTIL SUB > I-NUMPAY
+                       IF I-PAIDWHOLE(SUB) NOT NUMERIC THEN
+                           MOVE SUB TO EX-PAYNUM-ED
+                           STRING 'INVALID PAYMENT ' EX-PAYNUM-ED
+                               ' AMOUNT (NON-NUMERIC)'
+                               DELIMITED BY SIZE
+                               INTO EX-REASON
+                           PERFORM 1170-WRITE-EXCEPTION
+                       END-IF
+                       IF I-PAIDDUEDATE(SUB) NOT NUMERIC THEN
+                           MOVE SUB TO EX-PAYNUM-ED
+                           STRING 'INVALID PAYMENT ' EX-PAYNUM-ED
+                               ' DUEDATE NON-NUMERIC'
+                               DELIMITED BY SIZE
+                               INTO EX-REASON
+                           PERFORM 1170-WRITE-EXCEPTION
+                       ELSE
+                           IF I-PAIDDUEDATE(SUB) NOT = 0 THEN
+                               IF FUNCTION TEST-DATE-YYYYMMDD
+                                       (I-PAIDDUEDATE(SUB)) NOT = 0
+                                       THEN
+                                   MOVE SUB TO EX-PAYNUM-ED
+                                   STRING 'INVALID PAYMENT '
+                                       EX-PAYNUM-ED
+                                       ' DUE DATE (BAD DATE)'
+                                       DELIMITED BY SIZE
+                                       INTO EX-REASON
+                                   PERFORM 1170-WRITE-EXCEPTION
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+       1170-WRITE-EXCEPTION.
+           MOVE I-NAME TO EX-NAME.
+           WRITE EXCEPT-REC FROM EXCEPT-DATA.
        1400-PRINT-HEAD.
            IF PGCOUNT > 1 THEN
                MOVE SPACES TO PRNT-REC
@@ -99,6 +457,11 @@
            PERFORM 1600-PRINT-INFO1.
            PERFORM 2000-READ-INPUT.
        1600-PRINT-INFO1.
+           IF PREV-MAJOR NOT = SPACES
+               AND PREV-MAJOR NOT = I-MAJOR THEN
+               PERFORM 1750-PRINT-MAJOR-SUBTOTAL
+           END-IF.
+           MOVE I-MAJOR TO PREV-MAJOR.
            IF PGCOUNT > 8 THEN
               PERFORM 1400-PRINT-HEAD
            END-IF.
@@ -112,21 +475,59 @@
            WRITE PRNT-REC FROM PRNT-DATA1
                AFTER ADVANCING 1 LINE.
            PERFORM VARYING SUB FROM 2 BY 1
-               UNTIL SUB > 4
+               UNTIL SUB > I-NUMPAY
                MOVE I-PAID(SUB) TO D-PAID(SUB)
                MOVE D-PAID(SUB) TO L-PAID-OTHER
                WRITE PRNT-REC FROM PRNT-DATA2
                    AFTER ADVANCING 1 LINE
            END-PERFORM.
            PERFORM 1700-COMPUTE-MONEY.
-           ADD 1 TO PGCOUNT.
+           PERFORM 1650-CHECK-AGING.
+           ADD I-NUMPAY 2 TO PGCOUNT.
+       1650-CHECK-AGING.
+           PERFORM VARYING SUB FROM 1 BY 1
+               UNTIL SUB > I-NUMPAY
+               IF I-PAIDWHOLE(SUB) = 0
+                       AND I-PAIDDECIMAL(SUB) = 0
+                       AND I-PAIDDUEDATE(SUB) > 0 THEN
+                   PERFORM 1660-WRITE-AGING-LINE
+               END-IF
+           END-PERFORM.
+       1660-WRITE-AGING-LINE.
+           COMPUTE AG-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE(CURRENT-DATE).
+           COMPUTE AG-DUE-INT =
+               FUNCTION INTEGER-OF-DATE(I-PAIDDUEDATE(SUB)).
+           COMPUTE AG-DAYS = AG-TODAY-INT - AG-DUE-INT.
+           MOVE I-NAME TO AG-NAME.
+           MOVE SUB TO AG-INSTNUM.
+           MOVE I-PAIDDUEDATE(SUB) TO AG-DUEDATE.
+           EVALUATE TRUE
+               WHEN AG-DAYS <= 0
+                   MOVE 'CURRENT' TO AG-BUCKET
+               WHEN AG-DAYS <= 30
+                   MOVE '1-30 DAYS PAST DUE' TO AG-BUCKET
+               WHEN AG-DAYS <= 60
+                   MOVE '31-60 DAYS PAST DUE' TO AG-BUCKET
+               WHEN AG-DAYS <= 90
+                   MOVE '61-90 DAYS PAST DUE' TO AG-BUCKET
+               WHEN OTHER
+                   MOVE 'OVER 90 DAYS PAST DUE' TO AG-BUCKET
+           END-EVALUATE.
+           WRITE AGING-REC FROM AGING-DATA
+               AFTER ADVANCING 1 LINE.
        1700-COMPUTE-MONEY.
-           COMPUTE D-TOTPAID = D-PAID(1) + D-PAID(2) + 
-               D-PAID(3) + D-PAID(4).
+           MOVE 0 TO D-TOTPAID.
+           PERFORM VARYING SUB FROM 1 BY 1
+               UNTIL SUB > I-NUMPAY
+               ADD D-PAID(SUB) TO D-TOTPAID
+           END-PERFORM.
            MOVE D-TOTPAID TO L-TOTPAID.
-           COMPUTE D-BALANCE = D-LOAN - D-TOTPAID.
+           PERFORM 1760-ACCRUE-INTEREST.
+           COMPUTE D-BALANCE = D-LOAN + D-INTEREST - D-TOTPAID.
            IF D-BALANCE >= 0 THEN
                MOVE D-BALANCE TO L-BALANCE
+               MOVE D-INTEREST TO L-INTEREST
                WRITE PRNT-REC FROM PRNT-FOOTER1
                    AFTER ADVANCING 1 LINE
                MOVE SPACES TO PRNT-REC
@@ -134,14 +535,120 @@
                    AFTER ADVANCING 1 LINE
            ELSE
                MOVE D-TOTPAID TO L-TOTPAID2
+               MOVE D-INTEREST TO L-INTEREST2
                MOVE D-BALANCE TO L-BALANCE2NUM
                WRITE PRNT-REC FROM PRNT-FOOTER2
                    AFTER ADVANCING 1 LINE
                MOVE SPACES TO PRNT-REC
                WRITE PRNT-REC
                    AFTER ADVANCING 1 LINE
+               PERFORM 1790-WRITE-REFUND
+           END-IF.
+           ADD 1 TO GT-STUCOUNT.
+           ADD D-LOAN TO GT-LOAN.
+           ADD D-TOTPAID TO GT-PAID.
+           ADD D-BALANCE TO GT-BALANCE.
+           ADD D-LOAN TO MJ-LOAN.
+           ADD D-TOTPAID TO MJ-PAID.
+           ADD D-BALANCE TO MJ-BALANCE.
+           DIVIDE GT-STUCOUNT BY CHKPT-INTERVAL
+               GIVING CKPT-QUOT
+               REMAINDER CKPT-REM.
+           IF CKPT-REM = 0 THEN
+               PERFORM 1785-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM 1780-WRITE-AR-EXTRACT.
+       1760-ACCRUE-INTEREST.
+           IF I-INTRATE = 0 OR I-LOANDATE = 0 THEN
+               MOVE 0 TO D-INTEREST
+           ELSE
+               COMPUTE IC-TODAY-INT =
+                   FUNCTION INTEGER-OF-DATE(CURRENT-DATE)
+               COMPUTE IC-LOANDATE-INT =
+                   FUNCTION INTEGER-OF-DATE(I-LOANDATE)
+               COMPUTE IC-DAYS = IC-TODAY-INT - IC-LOANDATE-INT
+               IF IC-DAYS < 0 THEN
+                   MOVE 0 TO IC-DAYS
+               END-IF
+               COMPUTE D-INTEREST ROUNDED =
+                   D-LOAN * I-INTRATE * IC-DAYS / 100 / 365
+           END-IF.
+       1780-WRITE-AR-EXTRACT.
+           MOVE I-NAME TO AR-NAME.
+           MOVE D-LOAN TO AR-LOAN.
+           MOVE D-TOTPAID TO AR-PAID.
+           MOVE D-BALANCE TO AR-BALANCE.
+           WRITE AR-REC FROM AR-DATA.
+       1790-WRITE-REFUND.
+           MOVE I-NAME TO RF-NAME.
+           COMPUTE RF-AMOUNT = D-BALANCE * -1.
+           WRITE REFUND-REC FROM REFUND-DATA.
+       1785-WRITE-CHECKPOINT.
+           MOVE I-NAME TO CK-NAME.
+           MOVE GT-STUCOUNT TO CK-COUNT.
+           MOVE GT-LOAN TO CK-LOAN.
+           MOVE GT-PAID TO CK-PAID.
+           MOVE GT-BALANCE TO CK-BALANCE.
+           MOVE PREV-MAJOR TO CK-MAJOR.
+           MOVE MJ-LOAN TO CK-MJLOAN.
+           MOVE MJ-PAID TO CK-MJPAID.
+           MOVE MJ-BALANCE TO CK-MJBALANCE.
+           WRITE CHKPT-REC FROM CHKPT-DATA.
+       1750-PRINT-MAJOR-SUBTOTAL.
+           MOVE PREV-MAJOR TO L-SUBMAJOR.
+           WRITE PRNT-REC FROM PRNT-MAJ-HEAD
+               AFTER ADVANCING 1 LINE.
+           MOVE MJ-LOAN TO L-MJLOAN.
+           WRITE PRNT-REC FROM PRNT-MAJ-LOAN
+               AFTER ADVANCING 1 LINE.
+           IF MJ-BALANCE >= 0 THEN
+               MOVE MJ-PAID TO L-MJTOTPAID
+               MOVE MJ-BALANCE TO L-MJBALANCE
+               WRITE PRNT-REC FROM PRNT-MAJ-FOOTER1
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               MOVE MJ-PAID TO L-MJTOTPAID2
+               MOVE MJ-BALANCE TO L-MJBALANCE2NUM
+               WRITE PRNT-REC FROM PRNT-MAJ-FOOTER2
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+               AFTER ADVANCING 1 LINE.
+           MOVE 0 TO MJ-LOAN MJ-PAID MJ-BALANCE.
+       1800-PRINT-SUMMARY.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+               AFTER ADVANCING PAGE.
+           WRITE PRNT-REC FROM PRNT-SUMM-HEAD
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+               AFTER ADVANCING 2 LINES.
+           MOVE GT-STUCOUNT TO L-STUCOUNT.
+           WRITE PRNT-REC FROM PRNT-SUMM-COUNT
+               AFTER ADVANCING 1 LINE.
+           MOVE GT-LOAN TO L-GTLOAN.
+           WRITE PRNT-REC FROM PRNT-SUMM-LOAN
+               AFTER ADVANCING 2 LINES.
+           MOVE GT-PAID TO L-GTPAID.
+           WRITE PRNT-REC FROM PRNT-SUMM-PAID
+               AFTER ADVANCING 2 LINES.
+           IF GT-BALANCE >= 0 THEN
+               MOVE GT-BALANCE TO L-GTBALANCE
+               WRITE PRNT-REC FROM PRNT-SUMM-BAL
+                   AFTER ADVANCING 2 LINES
+           ELSE
+               COMPUTE L-GTOVBALANCE = GT-BALANCE * -1
+               WRITE PRNT-REC FROM PRNT-SUMM-OVBAL
+                   AFTER ADVANCING 2 LINES
            END-IF.
        2000-READ-INPUT.
-           READ INPUT-FILE INTO INPUT-DATA
-               AT END MOVE 1 TO EOF-I.
+           READ SORTED-FILE
+               AT END MOVE 1 TO EOF-I
+           END-READ.
+           IF EOF-I NOT = 1 THEN
+               MOVE SH-NUMPAY TO I-NUMPAY
+               MOVE SORTED-REC TO INPUT-DATA
+           END-IF.
        END PROGRAM lab5.
