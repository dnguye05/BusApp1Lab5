@@ -0,0 +1,20 @@
+      ******************************************************************
+      *Student loan master record layout.
+      *Shared by lab5 and the loan master maintenance program so both
+      *always agree on the same field positions.
+      ******************************************************************
+           05 I-STUDENT-ID PIC 9(6).
+           05 I-NAME PIC X(20).
+           05 I-MAJOR PIC X(4).
+           05 I-YEAR PIC X(4).
+           05 I-LOAN.
+               10 I-LOANWHOLE PIC 9(5).
+               10 I-LOANDECIMAL PIC P9(2).
+           05 I-INTRATE PIC 9(2)V9(3).
+           05 I-LOANDATE PIC 9(8).
+           05 I-NUMPAY PIC 9(2) VALUE 4.
+           05 I-PAID OCCURS 1 TO 12 TIMES
+                   DEPENDING ON I-NUMPAY.
+               10 I-PAIDWHOLE PIC 9(4).
+               10 I-PAIDDECIMAL PIC P9(2).
+               10 I-PAIDDUEDATE PIC 9(8).
