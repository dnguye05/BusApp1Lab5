@@ -0,0 +1,205 @@
+      ******************************************************************
+      *Author: David Nguyen
+      *Date: July 20, 2026
+      *Purpose: lab5mnt
+      *Maintains the indexed student loan master file (DA-S-MASTR)
+      *from a batch of add/change/delete transactions (DA-S-TRANS),
+      *keyed on I-STUDENT-ID, so loan officers no longer have to
+      *hand-edit the flat DA-S-INPUT file that feeds lab5. After the
+      *transactions are applied, the master is unloaded back out to
+      *DA-S-INPUT in student-ID order so lab5's report always reflects
+      *the current master file.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. lab5mnt.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO 'DA-S-MASTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS I-STUDENT-ID
+               FILE STATUS IS MSTR-STATUS.
+           SELECT TRANS-FILE ASSIGN TO 'DA-S-TRANS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MRPT-FILE ASSIGN TO 'UR-S-MRPT'.
+           SELECT INPUT-FILE ASSIGN TO 'DA-S-INPUT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+       01  MASTER-REC.
+           COPY LOANREC.
+       FD  TRANS-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  TRANS-REC.
+           03 T-CODE PIC X(1).
+           03 T-BODY.
+               COPY LOANREC
+                   REPLACING ==I-STUDENT-ID==   BY ==T-STUDENT-ID==
+                             ==I-NAME==          BY ==T-NAME==
+                             ==I-MAJOR==         BY ==T-MAJOR==
+                             ==I-YEAR==          BY ==T-YEAR==
+                             ==I-LOAN==          BY ==T-LOAN==
+                             ==I-LOANWHOLE==     BY ==T-LOANWHOLE==
+                             ==I-LOANDECIMAL==   BY ==T-LOANDECIMAL==
+                             ==I-INTRATE==       BY ==T-INTRATE==
+                             ==I-LOANDATE==      BY ==T-LOANDATE==
+                             ==I-NUMPAY==        BY ==T-NUMPAY==
+                             ==I-PAID==          BY ==T-PAID==
+                             ==I-PAIDWHOLE==     BY ==T-PAIDWHOLE==
+                             ==I-PAIDDECIMAL==   BY ==T-PAIDDECIMAL==
+                             ==I-PAIDDUEDATE==   BY ==T-PAIDDUEDATE==.
+       FD  MRPT-FILE
+               LABEL RECORDS ARE OMITTED.
+       01  MRPT-REC PIC X(100).
+       FD  INPUT-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  INPUT-REC PIC X(224).
+       WORKING-STORAGE SECTION.
+       01  MRPT-HEADING.
+           03 FILLER PIC X(31) VALUE 'LOAN MASTER MAINTENANCE REPORT'.
+       01  MRPT-COLHEAD.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(4) VALUE 'CODE'.
+           03 FILLER PIC X(4) VALUE SPACES.
+           03 FILLER PIC X(6) VALUE 'ID'.
+           03 FILLER PIC X(15) VALUE SPACES.
+           03 FILLER PIC X(20) VALUE 'NAME'.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(30) VALUE 'RESULT'.
+       01  MRPT-DETAIL.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 R-CODE PIC X(1).
+           03 FILLER PIC X(6) VALUE SPACES.
+           03 R-ID PIC 9(6).
+           03 FILLER PIC X(4) VALUE SPACES.
+           03 R-NAME PIC X(20).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 R-RESULT PIC X(30).
+       01  MISC.
+           03 EOF-T PIC 9 VALUE 0.
+           03 EOF-M PIC 9 VALUE 0.
+           03 MSTR-STATUS PIC X(2).
+           03 FOUND-SW PIC X(1).
+           03 MNT-SUB PIC 99.
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-READ-TRANS.
+           PERFORM 3000-TRANS-LOOP
+               UNTIL EOF-T = 1.
+           PERFORM 5000-REGENERATE-INPUT.
+           CLOSE MASTER-FILE
+               TRANS-FILE
+               MRPT-FILE.
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN I-O MASTER-FILE.
+           IF MSTR-STATUS = '35' THEN
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN I-O MASTER-FILE
+           END-IF.
+           OPEN INPUT TRANS-FILE
+               OUTPUT MRPT-FILE.
+           WRITE MRPT-REC FROM MRPT-HEADING
+               AFTER ADVANCING PAGE.
+           WRITE MRPT-REC FROM MRPT-COLHEAD
+               AFTER ADVANCING 2 LINES.
+       2000-READ-TRANS.
+           READ TRANS-FILE
+               AT END MOVE 1 TO EOF-T.
+       3000-TRANS-LOOP.
+           PERFORM 4000-APPLY-TRANS.
+           PERFORM 2000-READ-TRANS.
+       4000-APPLY-TRANS.
+           MOVE T-CODE TO R-CODE.
+           MOVE T-STUDENT-ID TO R-ID.
+           MOVE T-NAME TO R-NAME.
+           EVALUATE T-CODE
+               WHEN 'A'
+                   PERFORM 4100-ADD-MASTER
+               WHEN 'C'
+                   PERFORM 4200-CHANGE-MASTER
+               WHEN 'D'
+                   PERFORM 4300-DELETE-MASTER
+               WHEN OTHER
+                   MOVE 'INVALID TRANSACTION CODE' TO R-RESULT
+           END-EVALUATE.
+           WRITE MRPT-REC FROM MRPT-DETAIL
+               AFTER ADVANCING 1 LINE.
+       4100-ADD-MASTER.
+           MOVE T-STUDENT-ID TO I-STUDENT-ID.
+           MOVE T-NAME TO I-NAME.
+           MOVE T-MAJOR TO I-MAJOR.
+           MOVE T-YEAR TO I-YEAR.
+           MOVE T-LOAN TO I-LOAN.
+           MOVE T-INTRATE TO I-INTRATE.
+           MOVE T-LOANDATE TO I-LOANDATE.
+           MOVE T-NUMPAY TO I-NUMPAY.
+           PERFORM VARYING MNT-SUB FROM 1 BY 1
+               UNTIL MNT-SUB > I-NUMPAY
+               MOVE T-PAID(MNT-SUB) TO I-PAID(MNT-SUB)
+           END-PERFORM.
+           WRITE MASTER-REC
+               INVALID KEY
+                   MOVE 'ADD FAILED - DUPLICATE ID' TO R-RESULT
+               NOT INVALID KEY
+                   MOVE 'ADDED' TO R-RESULT
+           END-WRITE.
+       4200-CHANGE-MASTER.
+           MOVE T-STUDENT-ID TO I-STUDENT-ID.
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO FOUND-SW
+           END-READ.
+           IF FOUND-SW = 'Y' THEN
+               MOVE T-NAME TO I-NAME
+               MOVE T-MAJOR TO I-MAJOR
+               MOVE T-YEAR TO I-YEAR
+               MOVE T-LOAN TO I-LOAN
+               MOVE T-INTRATE TO I-INTRATE
+               MOVE T-LOANDATE TO I-LOANDATE
+               MOVE T-NUMPAY TO I-NUMPAY
+               PERFORM VARYING MNT-SUB FROM 1 BY 1
+                   UNTIL MNT-SUB > I-NUMPAY
+                   MOVE T-PAID(MNT-SUB) TO I-PAID(MNT-SUB)
+               END-PERFORM
+               REWRITE MASTER-REC
+               MOVE 'CHANGED' TO R-RESULT
+           ELSE
+               MOVE 'CHANGE FAILED - NOT FOUND' TO R-RESULT
+           END-IF.
+       4300-DELETE-MASTER.
+           MOVE T-STUDENT-ID TO I-STUDENT-ID.
+           DELETE MASTER-FILE
+               INVALID KEY
+                   MOVE 'DELETE FAILED - NOT FOUND' TO R-RESULT
+               NOT INVALID KEY
+                   MOVE 'DELETED' TO R-RESULT
+           END-DELETE.
+       5000-REGENERATE-INPUT.
+           OPEN OUTPUT INPUT-FILE.
+           MOVE 0 TO I-STUDENT-ID.
+           START MASTER-FILE KEY IS NOT LESS THAN I-STUDENT-ID
+               INVALID KEY
+                   MOVE 1 TO EOF-M
+           END-START.
+           PERFORM 5100-UNLOAD-MASTER
+               UNTIL EOF-M = 1.
+           CLOSE INPUT-FILE.
+       5100-UNLOAD-MASTER.
+           READ MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 1 TO EOF-M
+               NOT AT END
+                   MOVE MASTER-REC TO INPUT-REC
+                   WRITE INPUT-REC
+           END-READ.
+       END PROGRAM lab5mnt.
